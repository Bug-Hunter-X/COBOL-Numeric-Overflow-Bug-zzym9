@@ -1,16 +1,460 @@
-01  WS-AMOUNT PIC 9(7)V99 VALUE ZEROES.
-01  WS-AMOUNT-CHECK PIC 9(7)V99.
-
-* Using a larger PICture clause for WS-AMOUNT prevents overflow.
-* Add a check to ensure the value is within the allowed range before assigning it to WS-AMOUNT.
-
-PROCEDURE DIVISION.
-    MOVE 123456.78 TO WS-AMOUNT-CHECK.
-    IF WS-AMOUNT-CHECK > 999999.99 THEN
-        DISPLAY "Error: Amount exceeds the maximum limit." 
-        STOP RUN
-    ELSE
-        MOVE WS-AMOUNT-CHECK TO WS-AMOUNT
-    END-IF.
-    DISPLAY "WS-AMOUNT: " WS-AMOUNT
-    STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DL100AMT.
+000120 AUTHOR. R HOLLOWAY.
+000130 INSTALLATION. DAYLIGHT FINANCIAL SYSTEMS - BATCH CONTROL.
+000140 DATE-WRITTEN. 01/04/1998.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*  DL100AMT - DAILY TRANSACTION AMOUNT VALIDATION
+000180*-----------------------------------------------------------------
+000190*  READS THE DAILY AMOUNT-TRANS FILE AND RANGE-CHECKS EACH
+000200*  TRANSACTION AMOUNT BEFORE IT IS ALLOWED TO POST.  REPLACES
+000210*  THE ORIGINAL ONE-LITERAL PROOF-OF-CONCEPT CHECK.
+000220*-----------------------------------------------------------------
+000230*  MODIFICATION HISTORY
+000240*  -------- ---- -------------------------------------------------
+000250*  01/04/98 RH   ORIGINAL OVERFLOW-GUARD LOGIC (SEE BUGSOLUTION).
+000260*  08/08/26 RH   VALIDATE AGAINST THE DAILY AMOUNT-TRANS FILE
+000270*                INSTEAD OF A HARDCODED TEST LITERAL.
+000280*  08/08/26 RH   REJECTS NO LONGER ABEND THE RUN.  BAD AMOUNTS
+000290*                ARE LOGGED TO THE EXCEPTION REPORT AND THE
+000300*                BATCH CONTINUES, WITH A REJECT TALLY AT THE END.
+000310*  08/08/26 RH   ADDED LOW-END CHECK.  A TRANS-AMOUNT-SIGN OF '-'
+000320*                OR A MAGNITUDE BELOW WS-MIN-AMOUNT IS REJECTED
+000330*                THE SAME AS AN OVERFLOW.
+000340*  08/08/26 RH   OVERFLOW CEILING NOW COMES FROM THE CTL-PARM
+000350*                CONTROL FILE AT START-OF-RUN (WAS A LITERAL).
+000360*  08/08/26 RH   EXCEPTION FILE NOW CARRIES A REPORT HEADER AND A
+000370*                REJECT-COUNT TRAILER FOR RECONCILIATION SIGN-OFF.
+000380*  08/08/26 RH   WS-AMOUNT / WS-AMOUNT-CHECK MOVED TO THE SHARED
+000390*                DL100AMT COPYBOOK SO EVERY PROGRAM USES THE SAME
+000400*                PICTURE.
+000410*  08/08/26 RH   REJECTED AMOUNTS NOW ALSO GO TO A SUSPENSE FILE
+000420*                FOR OPERATOR CORRECTION.  CORRECTED-TRANS IS
+000430*                READ AND VALIDATED AHEAD OF THE DAILY FILE SO
+000440*                FIXED RECORDS RE-ENTER THE BATCH.
+000450*  08/08/26 RH   ADDED A RESTART-CTL CHECKPOINT RECORD SO A RERUN
+000460*                PICKS UP AFTER THE LAST KEY THAT VALIDATED
+000470*                CLEAN INSTEAD OF REPROCESSING THE WHOLE FILE.
+000480*  08/08/26 RH   INDEPENDENTLY RECOMPUTES THE AMOUNT FROM THE
+000490*                WHOLE/CENTS REDEFINITION AND COMPARES IT TO
+000500*                WS-AMOUNT-CHECK BEFORE THE MOVE TO WS-AMOUNT.
+000510*  08/08/26 RH   CTL-PARM IS NOW A CURRENCY-KEYED TABLE INSTEAD OF
+000520*                ONE SCALAR CEILING.  EACH CURRENCY CARRIES ITS
+000530*                OWN MAX/MIN AND MINOR-UNIT COUNT SO JPY AND USD
+000540*                NO LONGER SHARE A LIMIT THAT FITS NEITHER.
+000550*  08/08/26 RH   3050-RECOMPUTE-CHECK NOW RECOMPUTES FROM THE
+000560*                PFX-AMOUNT-VERIFY-WHOLE/CENTS FIELDS INSTEAD OF
+000570*                THE PFX-AMOUNT-PARTS REDEFINES -- THE REDEFINES
+000580*                RECONSTRUCTED THE SAME BYTES IT WAS CHECKING
+000590*                AGAINST AND COULD NEVER MISMATCH.  ALSO STOPPED
+000600*                1800-PROCESS-CORRECTED FROM ADVANCING THE
+000610*                RESTART CHECKPOINT -- ONLY THE DAILY FILE PATH
+000620*                IN 2000-PROCESS-TRANS MAY MOVE WS-RESTART-LAST-
+000630*                KEY, OR A CORRECTED RECORD CAN SKIP A LEGITIMATE
+000640*                DAILY TRANSACTION ON THE SAME RUN.
+000645*  08/08/26 RH   WIDENED WS-REJECT-REASON/EXCP-REASON TO X(33) --
+000646*                TWO OF THE CURRENCY REJECT LITERALS RAN LONGER
+000647*                THAN THE OLD X(30) AND WERE BEING TRUNCATED ON
+000648*                THE EXCEPTION REPORT.
+000649*  08/08/26 RH   RESTART-CTL NOW CARRIES ITS OWN RUN DATE.  A
+000650*                CHECKPOINT FROM A PRIOR CALENDAR DAY'S RUN IS
+000651*                NO LONGER HONORED -- IT WAS SILENTLY SKIPPING
+000652*                AN ENTIRE NEW DAY'S FILE AGAINST YESTERDAY'S
+000653*                LAST KEY.  ALSO SPLIT THE NEGATIVE-AMOUNT
+000654*                REJECT REASON OUT FROM THE BELOW-MINIMUM ONE,
+000655*                AND DROPPED THE PER-RECORD WS-AMOUNT DISPLAY
+000656*                THAT WAS FLOODING SYSOUT ON EVERY GOOD RECORD.
+000657*----------------------------------------------------------------*
+000660 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER. IBM-370.
+000690 OBJECT-COMPUTER. IBM-370.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT AMOUNT-TRANS-FILE ASSIGN TO AMTTRANS
+000730         ORGANIZATION IS SEQUENTIAL.
+000740     SELECT EXCEPTION-RPT-FILE ASSIGN TO EXCPRPT
+000750         ORGANIZATION IS SEQUENTIAL.
+000760     SELECT OPTIONAL CTL-PARM-FILE ASSIGN TO CTLPARM
+000770         ORGANIZATION IS SEQUENTIAL.
+000780     SELECT SUSPENSE-FILE ASSIGN TO SUSPENSE
+000790         ORGANIZATION IS SEQUENTIAL.
+000800     SELECT OPTIONAL CORRECTED-TRANS-FILE ASSIGN TO CORRTRAN
+000810         ORGANIZATION IS SEQUENTIAL.
+000820     SELECT OPTIONAL RESTART-CTL-FILE ASSIGN TO RESTCTL
+000830         ORGANIZATION IS SEQUENTIAL.
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  AMOUNT-TRANS-FILE
+000870     LABEL RECORDS ARE STANDARD
+000880     RECORDING MODE IS F.
+000890 01  AMOUNT-TRANS-RECORD.
+000900     COPY DL100TRN REPLACING LEADING ==PFX== BY ==TRANS==.
+000910 FD  SUSPENSE-FILE
+000920     LABEL RECORDS ARE STANDARD
+000930     RECORDING MODE IS F.
+000940 01  SUSPENSE-RECORD.
+000950     COPY DL100TRN REPLACING LEADING ==PFX== BY ==SUSP==.
+000960 FD  CORRECTED-TRANS-FILE
+000970     LABEL RECORDS ARE STANDARD
+000980     RECORDING MODE IS F.
+000990 01  CORRECTED-TRANS-RECORD.
+001000     COPY DL100TRN REPLACING LEADING ==PFX== BY ==CORR==.
+001010 FD  EXCEPTION-RPT-FILE
+001020     LABEL RECORDS ARE STANDARD
+001030     RECORDING MODE IS F.
+001040 01  EXCEPTION-RPT-RECORD.
+001050     05  EXCP-RECORD-KEY         PIC X(10).
+001060     05  EXCP-TIMESTAMP          PIC X(14).
+001070     05  EXCP-CURRENCY-CODE      PIC X(03).
+001080     05  EXCP-AMOUNT             PIC 9(7)V99.
+001090     05  EXCP-REASON             PIC X(33).
+001100     05  FILLER                  PIC X(11).
+001110 01  EXCEPTION-RPT-HEADER.
+001120     05  RPT-HDR-TITLE           PIC X(40).
+001130     05  RPT-HDR-RUN-DATE        PIC X(14).
+001140     05  FILLER                  PIC X(26).
+001150 01  EXCEPTION-RPT-TRAILER.
+001160     05  RPT-TRL-LABEL           PIC X(30).
+001170     05  RPT-TRL-COUNT           PIC ZZZZZZ9.
+001180     05  FILLER                  PIC X(43).
+001190 FD  CTL-PARM-FILE
+001200     LABEL RECORDS ARE STANDARD
+001210     RECORDING MODE IS F.
+001220 01  CTL-PARM-RECORD.
+001230     05  CTL-CURRENCY-CODE       PIC X(03).
+001240     05  CTL-MAX-AMOUNT          PIC 9(7)V99.
+001250     05  CTL-MIN-AMOUNT          PIC 9(7)V99.
+001260     05  CTL-DECIMAL-PLACES      PIC 9(01).
+001270     05  FILLER                  PIC X(58).
+001280 FD  RESTART-CTL-FILE
+001290     LABEL RECORDS ARE STANDARD
+001300     RECORDING MODE IS F.
+001310 01  RESTART-CTL-RECORD.
+001320     05  RESTART-LAST-KEY        PIC X(10).
+001330     05  RESTART-LAST-AMOUNT     PIC 9(7)V99.
+001340     05  RESTART-TRANS-COUNT     PIC 9(7).
+001345     05  RESTART-RUN-DATE        PIC 9(8).
+001350     05  FILLER                  PIC X(46).
+001360 WORKING-STORAGE SECTION.
+001370     COPY DL100AMT.
+001380 01  WS-CURRENT-TRANS.
+001390     COPY DL100TRN REPLACING LEADING ==PFX== BY ==WS-CUR==.
+001400 01  WS-MAX-AMOUNT               PIC 9(7)V99 VALUE 999999.99.
+001410 01  WS-MIN-AMOUNT               PIC 9(7)V99 VALUE 0.01.
+001420 01  WS-DEFAULT-MAX-AMOUNT       PIC 9(7)V99 VALUE 999999.99.
+001430 01  WS-DEFAULT-MIN-AMOUNT       PIC 9(7)V99 VALUE 0.01.
+001440 01  WS-CUR-CCY-DECIMALS         PIC 9(01) VALUE ZERO.
+001450 01  WS-CURRENCY-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+001460     88  WS-CURRENCY-FOUND              VALUE 'Y'.
+001470     88  WS-CURRENCY-NOT-FOUND          VALUE 'N'.
+001480 01  WS-CTL-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001490     88  WS-CTL-END-OF-FILE             VALUE 'Y'.
+001500 01  WS-CURRENCY-TABLE.
+001510     05  WS-CURRENCY-COUNT       PIC 9(03) VALUE ZERO.
+001520     05  WS-CURRENCY-ENTRY OCCURS 1 TO 50 TIMES
+001530             DEPENDING ON WS-CURRENCY-COUNT
+001540             INDEXED BY WS-CURR-IDX.
+001550         10  WS-CURR-CODE        PIC X(03).
+001560         10  WS-CURR-MAX         PIC 9(7)V99.
+001570         10  WS-CURR-MIN         PIC 9(7)V99.
+001580         10  WS-CURR-DEC         PIC 9(01).
+001590 01  WS-RESTART-LAST-KEY         PIC X(10) VALUE LOW-VALUES.
+001600 01  WS-RESTART-LAST-AMOUNT      PIC 9(7)V99 VALUE ZEROES.
+001610 01  WS-RESTART-TRANS-COUNT      PIC 9(7) VALUE ZEROES.
+001615 01  WS-RESTART-RUN-DATE         PIC 9(8) VALUE ZEROES.
+001620 01  WS-AMOUNT-RECOMPUTE         PIC 9(7)V99 VALUE ZEROES.
+001630 01  WS-RECOMPUTE-SWITCH         PIC X(01) VALUE 'N'.
+001640     88  WS-RECOMPUTE-MISMATCH          VALUE 'Y'.
+001650     88  WS-RECOMPUTE-OK                VALUE 'N'.
+001660 01  WS-VALIDATE-SWITCH          PIC X(01) VALUE 'N'.
+001670     88  WS-VALIDATE-ACCEPTED           VALUE 'Y'.
+001680     88  WS-VALIDATE-REJECTED           VALUE 'N'.
+001690 01  WS-RUN-DATE                 PIC 9(8) VALUE ZEROES.
+001700 01  WS-RPT-TITLE                PIC X(40) VALUE
+001710     "DAILY AMOUNT VALIDATION EXCEPTION RPT".
+001720 01  WS-RPT-TRL-LABEL            PIC X(30) VALUE
+001730     "TOTAL TRANSACTIONS REJECTED:".
+001740 01  WS-REJECT-REASON            PIC X(33) VALUE SPACES.
+001750 01  WS-COUNTERS.
+001760     05  WS-REJECTED-COUNT       PIC 9(7) COMP VALUE ZERO.
+001770     05  WS-CORRECTED-COUNT      PIC 9(7) COMP VALUE ZERO.
+001780 01  WS-SWITCHES.
+001790     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001800         88  WS-END-OF-FILE              VALUE 'Y'.
+001810     05  WS-CORR-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001820         88  WS-CORR-END-OF-FILE         VALUE 'Y'.
+001830 PROCEDURE DIVISION.
+001840*----------------------------------------------------------------*
+001850 0000-MAINLINE.
+001860*----------------------------------------------------------------*
+001870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001880     PERFORM 1800-PROCESS-CORRECTED THRU 1800-EXIT
+001890         UNTIL WS-CORR-END-OF-FILE.
+001900     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001910         UNTIL WS-END-OF-FILE.
+001920     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001930     STOP RUN.
+001940*----------------------------------------------------------------*
+001950 1000-INITIALIZE.
+001960*----------------------------------------------------------------*
+001970     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001980     OPEN INPUT AMOUNT-TRANS-FILE.
+001990     OPEN INPUT CORRECTED-TRANS-FILE.
+002000     OPEN OUTPUT EXCEPTION-RPT-FILE.
+002010     OPEN OUTPUT SUSPENSE-FILE.
+002020     MOVE SPACES TO EXCEPTION-RPT-RECORD.
+002030     MOVE WS-RPT-TITLE TO RPT-HDR-TITLE.
+002040     MOVE WS-RUN-DATE TO RPT-HDR-RUN-DATE.
+002050     WRITE EXCEPTION-RPT-HEADER.
+002060     PERFORM 1100-LOAD-CTL-PARM THRU 1100-EXIT.
+002070     PERFORM 1200-LOAD-RESTART-POINT THRU 1200-EXIT.
+002080     PERFORM 1850-READ-CORRECTED THRU 1850-EXIT.
+002090     PERFORM 1900-READ-TRANS THRU 1900-EXIT.
+002100 1000-EXIT.
+002110     EXIT.
+002120*----------------------------------------------------------------*
+002130 1100-LOAD-CTL-PARM.
+002140*----------------------------------------------------------------*
+002150     OPEN INPUT CTL-PARM-FILE.
+002160     PERFORM 1150-READ-CTL-PARM THRU 1150-EXIT
+002170         UNTIL WS-CTL-END-OF-FILE
+002180            OR WS-CURRENCY-COUNT = 50.
+002190     CLOSE CTL-PARM-FILE.
+002200     IF WS-CURRENCY-COUNT = 0
+002210         DISPLAY "CTLPARM EMPTY - USING DEFAULT CURRENCY LIMITS"
+002220         PERFORM 1160-LOAD-DEFAULT-CURRENCY THRU 1160-EXIT
+002230     END-IF.
+002240 1100-EXIT.
+002250     EXIT.
+002260*----------------------------------------------------------------*
+002270 1150-READ-CTL-PARM.
+002280*----------------------------------------------------------------*
+002290     READ CTL-PARM-FILE
+002300         AT END
+002310             SET WS-CTL-END-OF-FILE TO TRUE
+002320         NOT AT END
+002330             ADD 1 TO WS-CURRENCY-COUNT
+002340             SET WS-CURR-IDX TO WS-CURRENCY-COUNT
+002350             MOVE CTL-CURRENCY-CODE TO WS-CURR-CODE(WS-CURR-IDX)
+002360             MOVE CTL-MAX-AMOUNT TO WS-CURR-MAX(WS-CURR-IDX)
+002370             MOVE CTL-MIN-AMOUNT TO WS-CURR-MIN(WS-CURR-IDX)
+002380             MOVE CTL-DECIMAL-PLACES TO WS-CURR-DEC(WS-CURR-IDX)
+002390     END-READ.
+002400 1150-EXIT.
+002410     EXIT.
+002420*----------------------------------------------------------------*
+002430 1160-LOAD-DEFAULT-CURRENCY.
+002440*----------------------------------------------------------------*
+002450     ADD 1 TO WS-CURRENCY-COUNT.
+002460     SET WS-CURR-IDX TO WS-CURRENCY-COUNT.
+002470     MOVE "USD" TO WS-CURR-CODE(WS-CURR-IDX).
+002480     MOVE WS-DEFAULT-MAX-AMOUNT TO WS-CURR-MAX(WS-CURR-IDX).
+002490     MOVE WS-DEFAULT-MIN-AMOUNT TO WS-CURR-MIN(WS-CURR-IDX).
+002500     MOVE 2 TO WS-CURR-DEC(WS-CURR-IDX).
+002510 1160-EXIT.
+002520     EXIT.
+002530*----------------------------------------------------------------*
+002540 1200-LOAD-RESTART-POINT.
+002550*----------------------------------------------------------------*
+002560     OPEN INPUT RESTART-CTL-FILE.
+002570     READ RESTART-CTL-FILE
+002580         AT END
+002590             MOVE LOW-VALUES TO RESTART-CTL-RECORD
+002600     END-READ.
+002610     MOVE RESTART-LAST-KEY TO WS-RESTART-LAST-KEY.
+002620     MOVE RESTART-LAST-AMOUNT TO WS-RESTART-LAST-AMOUNT.
+002630     MOVE RESTART-TRANS-COUNT TO WS-RESTART-TRANS-COUNT.
+002635     MOVE RESTART-RUN-DATE TO WS-RESTART-RUN-DATE.
+002636     CLOSE RESTART-CTL-FILE.
+002637     IF WS-RESTART-RUN-DATE NOT = WS-RUN-DATE
+002638         MOVE LOW-VALUES TO WS-RESTART-LAST-KEY
+002639         MOVE ZEROES TO WS-RESTART-LAST-AMOUNT
+002640         MOVE ZEROES TO WS-RESTART-TRANS-COUNT
+002641     END-IF.
+002650 1200-EXIT.
+002660     EXIT.
+002670*----------------------------------------------------------------*
+002680 1900-READ-TRANS.
+002690*----------------------------------------------------------------*
+002700     READ AMOUNT-TRANS-FILE
+002710         AT END
+002720             SET WS-END-OF-FILE TO TRUE
+002730     END-READ.
+002740 1900-EXIT.
+002750     EXIT.
+002760*----------------------------------------------------------------*
+002770 1800-PROCESS-CORRECTED.
+002780*----------------------------------------------------------------*
+002790     MOVE CORR-RECORD-KEY TO WS-CUR-RECORD-KEY.
+002800     MOVE CORR-TIMESTAMP TO WS-CUR-TIMESTAMP.
+002810     MOVE CORR-CURRENCY-CODE TO WS-CUR-CURRENCY-CODE.
+002820     MOVE CORR-AMOUNT TO WS-CUR-AMOUNT.
+002830     MOVE CORR-AMOUNT-SIGN TO WS-CUR-AMOUNT-SIGN.
+002840     MOVE CORR-AMOUNT-VERIFY-WHOLE TO WS-CUR-AMOUNT-VERIFY-WHOLE.
+002850     MOVE CORR-AMOUNT-VERIFY-CENTS TO WS-CUR-AMOUNT-VERIFY-CENTS.
+002860     PERFORM 3000-VALIDATE-AMOUNT THRU 3000-EXIT.
+002870     ADD 1 TO WS-CORRECTED-COUNT.
+002880     PERFORM 1850-READ-CORRECTED THRU 1850-EXIT.
+002890 1800-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------------*
+002920 1850-READ-CORRECTED.
+002930*----------------------------------------------------------------*
+002940     READ CORRECTED-TRANS-FILE
+002950         AT END
+002960             SET WS-CORR-END-OF-FILE TO TRUE
+002970     END-READ.
+002980 1850-EXIT.
+002990     EXIT.
+003000*----------------------------------------------------------------*
+003010 2000-PROCESS-TRANS.
+003020*----------------------------------------------------------------*
+003030     IF TRANS-RECORD-KEY > WS-RESTART-LAST-KEY
+003040         MOVE TRANS-RECORD-KEY TO WS-CUR-RECORD-KEY
+003050         MOVE TRANS-TIMESTAMP TO WS-CUR-TIMESTAMP
+003060         MOVE TRANS-CURRENCY-CODE TO WS-CUR-CURRENCY-CODE
+003070         MOVE TRANS-AMOUNT TO WS-CUR-AMOUNT
+003080         MOVE TRANS-AMOUNT-SIGN TO WS-CUR-AMOUNT-SIGN
+003090         MOVE TRANS-AMOUNT-VERIFY-WHOLE TO
+003100             WS-CUR-AMOUNT-VERIFY-WHOLE
+003110         MOVE TRANS-AMOUNT-VERIFY-CENTS TO
+003120             WS-CUR-AMOUNT-VERIFY-CENTS
+003130         PERFORM 3000-VALIDATE-AMOUNT THRU 3000-EXIT
+003140         IF WS-VALIDATE-ACCEPTED
+003150             MOVE WS-CUR-RECORD-KEY TO WS-RESTART-LAST-KEY
+003160             MOVE WS-CUR-AMOUNT TO WS-RESTART-LAST-AMOUNT
+003170             ADD 1 TO WS-RESTART-TRANS-COUNT
+003180         END-IF
+003190     ELSE
+003200         DISPLAY "SKIPPING KEY ALREADY PAST RESTART POINT: "
+003210             TRANS-RECORD-KEY
+003220     END-IF.
+003230     PERFORM 1900-READ-TRANS THRU 1900-EXIT.
+003240 2000-EXIT.
+003250     EXIT.
+003260*----------------------------------------------------------------*
+003270 3000-VALIDATE-AMOUNT.
+003280*----------------------------------------------------------------*
+003290     MOVE WS-CUR-AMOUNT TO WS-AMOUNT-CHECK.
+003300     SET WS-VALIDATE-REJECTED TO TRUE.
+003310     PERFORM 3020-LOOKUP-CURRENCY-LIMIT THRU 3020-EXIT.
+003320     PERFORM 3050-RECOMPUTE-CHECK THRU 3050-EXIT.
+003330     IF WS-RECOMPUTE-MISMATCH THEN
+003340         MOVE "AMOUNT RECOMPUTE MISMATCH" TO WS-REJECT-REASON
+003350         PERFORM 3900-REJECT-RECORD THRU 3900-EXIT
+003360     ELSE IF WS-AMOUNT-CHECK > WS-MAX-AMOUNT THEN
+003370         MOVE "AMOUNT EXCEEDS CURRENCY MAXIMUM" TO
+003380             WS-REJECT-REASON
+003390         PERFORM 3900-REJECT-RECORD THRU 3900-EXIT
+003400     ELSE IF WS-CUR-AMOUNT-NEGATIVE THEN
+003405         MOVE "NEGATIVE AMOUNT NOT ALLOWED" TO WS-REJECT-REASON
+003410         PERFORM 3900-REJECT-RECORD THRU 3900-EXIT
+003415     ELSE IF WS-AMOUNT-CHECK < WS-MIN-AMOUNT THEN
+003420         MOVE "AMOUNT BELOW CURRENCY MINIMUM" TO WS-REJECT-REASON
+003430         PERFORM 3900-REJECT-RECORD THRU 3900-EXIT
+003440     ELSE IF WS-CUR-CCY-DECIMALS = 0
+003450             AND WS-CUR-AMOUNT-CENTS NOT = 0 THEN
+003460         MOVE "MINOR UNITS INVALID FOR CURRENCY" TO
+003470             WS-REJECT-REASON
+003480         PERFORM 3900-REJECT-RECORD THRU 3900-EXIT
+003490     ELSE
+003500         MOVE WS-AMOUNT-CHECK TO WS-AMOUNT
+003520         SET WS-VALIDATE-ACCEPTED TO TRUE
+003530     END-IF.
+003540 3000-EXIT.
+003550     EXIT.
+003560*----------------------------------------------------------------*
+003570 3020-LOOKUP-CURRENCY-LIMIT.
+003580*----------------------------------------------------------------*
+003590     SET WS-CURRENCY-NOT-FOUND TO TRUE.
+003600     MOVE WS-DEFAULT-MAX-AMOUNT TO WS-MAX-AMOUNT.
+003610     MOVE WS-DEFAULT-MIN-AMOUNT TO WS-MIN-AMOUNT.
+003620     MOVE 2 TO WS-CUR-CCY-DECIMALS.
+003630     PERFORM 3025-SEARCH-CURRENCY THRU 3025-EXIT
+003640         VARYING WS-CURR-IDX FROM 1 BY 1
+003650         UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+003660            OR WS-CURRENCY-FOUND.
+003670 3020-EXIT.
+003680     EXIT.
+003690*----------------------------------------------------------------*
+003700 3025-SEARCH-CURRENCY.
+003710*----------------------------------------------------------------*
+003720     IF WS-CURR-CODE(WS-CURR-IDX) = WS-CUR-CURRENCY-CODE
+003730         MOVE WS-CURR-MAX(WS-CURR-IDX) TO WS-MAX-AMOUNT
+003740         MOVE WS-CURR-MIN(WS-CURR-IDX) TO WS-MIN-AMOUNT
+003750         MOVE WS-CURR-DEC(WS-CURR-IDX) TO WS-CUR-CCY-DECIMALS
+003760         SET WS-CURRENCY-FOUND TO TRUE
+003770     END-IF.
+003780 3025-EXIT.
+003790     EXIT.
+003800*----------------------------------------------------------------*
+003810 3050-RECOMPUTE-CHECK.
+003820*----------------------------------------------------------------*
+003830     COMPUTE WS-AMOUNT-RECOMPUTE =
+003840         WS-CUR-AMOUNT-VERIFY-WHOLE +
+003850             (WS-CUR-AMOUNT-VERIFY-CENTS / 100).
+003860     SET WS-RECOMPUTE-OK TO TRUE.
+003870     IF WS-AMOUNT-RECOMPUTE NOT = WS-AMOUNT-CHECK
+003880         SET WS-RECOMPUTE-MISMATCH TO TRUE
+003890     END-IF.
+003900 3050-EXIT.
+003910     EXIT.
+003920*----------------------------------------------------------------*
+003930 3900-REJECT-RECORD.
+003940*----------------------------------------------------------------*
+003950     MOVE SPACES TO EXCEPTION-RPT-RECORD.
+003960     MOVE WS-CUR-RECORD-KEY TO EXCP-RECORD-KEY.
+003970     MOVE WS-CUR-TIMESTAMP TO EXCP-TIMESTAMP.
+003980     MOVE WS-CUR-CURRENCY-CODE TO EXCP-CURRENCY-CODE.
+003990     MOVE WS-AMOUNT-CHECK TO EXCP-AMOUNT.
+004000     MOVE WS-REJECT-REASON TO EXCP-REASON.
+004010     WRITE EXCEPTION-RPT-RECORD.
+004020     ADD 1 TO WS-REJECTED-COUNT.
+004030     PERFORM 3950-WRITE-SUSPENSE THRU 3950-EXIT.
+004040 3900-EXIT.
+004050     EXIT.
+004060*----------------------------------------------------------------*
+004070 3950-WRITE-SUSPENSE.
+004080*----------------------------------------------------------------*
+004090     MOVE SPACES TO SUSPENSE-RECORD.
+004100     MOVE WS-CUR-RECORD-KEY TO SUSP-RECORD-KEY.
+004110     MOVE WS-CUR-TIMESTAMP TO SUSP-TIMESTAMP.
+004120     MOVE WS-CUR-CURRENCY-CODE TO SUSP-CURRENCY-CODE.
+004130     MOVE WS-CUR-AMOUNT TO SUSP-AMOUNT.
+004140     MOVE WS-CUR-AMOUNT-SIGN TO SUSP-AMOUNT-SIGN.
+004150     MOVE WS-CUR-AMOUNT-VERIFY-WHOLE TO SUSP-AMOUNT-VERIFY-WHOLE.
+004160     MOVE WS-CUR-AMOUNT-VERIFY-CENTS TO SUSP-AMOUNT-VERIFY-CENTS.
+004170     WRITE SUSPENSE-RECORD.
+004180 3950-EXIT.
+004190     EXIT.
+004200*----------------------------------------------------------------*
+004210 9000-TERMINATE.
+004220*----------------------------------------------------------------*
+004230     DISPLAY "TOTAL TRANSACTIONS REJECTED: " WS-REJECTED-COUNT.
+004240     DISPLAY "TOTAL CORRECTED TRANS REPROCESSED: "
+004250         WS-CORRECTED-COUNT.
+004260     MOVE SPACES TO EXCEPTION-RPT-RECORD.
+004270     MOVE WS-RPT-TRL-LABEL TO RPT-TRL-LABEL.
+004280     MOVE WS-REJECTED-COUNT TO RPT-TRL-COUNT.
+004290     WRITE EXCEPTION-RPT-TRAILER.
+004300     CLOSE AMOUNT-TRANS-FILE.
+004310     CLOSE CORRECTED-TRANS-FILE.
+004320     CLOSE EXCEPTION-RPT-FILE.
+004330     CLOSE SUSPENSE-FILE.
+004340     PERFORM 8900-SAVE-RESTART-POINT THRU 8900-EXIT.
+004350 9000-EXIT.
+004360     EXIT.
+004370*----------------------------------------------------------------*
+004380 8900-SAVE-RESTART-POINT.
+004390*----------------------------------------------------------------*
+004400     OPEN OUTPUT RESTART-CTL-FILE.
+004410     MOVE WS-RESTART-LAST-KEY TO RESTART-LAST-KEY.
+004420     MOVE WS-RESTART-LAST-AMOUNT TO RESTART-LAST-AMOUNT.
+004430     MOVE WS-RESTART-TRANS-COUNT TO RESTART-TRANS-COUNT.
+004435     MOVE WS-RUN-DATE TO RESTART-RUN-DATE.
+004440     WRITE RESTART-CTL-RECORD.
+004450     CLOSE RESTART-CTL-FILE.
+004460 8900-EXIT.
+004470     EXIT.
