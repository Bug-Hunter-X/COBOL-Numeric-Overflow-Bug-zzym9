@@ -0,0 +1,32 @@
+000100*----------------------------------------------------------------*
+000110*  DL100TRN.CPY - SHARED TRANSACTION RECORD LAYOUT
+000120*
+000130*  USED FOR THE DAILY AMOUNT-TRANS FILE, THE SUSPENSE FILE AND
+000140*  THE CORRECTED-TRANS RESUBMISSION FILE SO ALL THREE STAY IN
+000150*  STEP WITH ONE ANOTHER.  COPY WITH REPLACING LEADING ==PFX==
+000160*  BY THE CALLER'S OWN PREFIX.
+000170*
+000180*  MODIFICATION HISTORY
+000190*  -------- ---- ------------------------------------------------
+000200*  08/08/26 RH   PULLED OUT OF DL100AMT.CBL INTO A COPYBOOK SO
+000210*                THE SUSPENSE AND CORRECTED-TRANS FILES CAN SHARE
+000220*                THE SAME RECORD LAYOUT AS AMOUNT-TRANS.
+000230*  08/08/26 RH   ADDED PFX-AMOUNT-VERIFY-WHOLE/CENTS.  THESE ARE
+000240*                TRANSMITTED SEPARATELY FROM PFX-AMOUNT (NOT A
+000250*                REDEFINES OF IT) SO DL100AMT CAN RECOMPUTE THE
+000260*                AMOUNT FROM AN INDEPENDENT SOURCE FIELD INSTEAD
+000270*                OF JUST ADDING BACK TOGETHER THE SAME BYTES.
+000280*----------------------------------------------------------------*
+000290 05  PFX-RECORD-KEY              PIC X(10).
+000300 05  PFX-TIMESTAMP               PIC X(14).
+000310 05  PFX-CURRENCY-CODE           PIC X(03).
+000320 05  PFX-AMOUNT                  PIC 9(7)V99.
+000330 05  PFX-AMOUNT-PARTS REDEFINES PFX-AMOUNT.
+000340     10  PFX-AMOUNT-WHOLE        PIC 9(7).
+000350     10  PFX-AMOUNT-CENTS        PIC 9(2).
+000360 05  PFX-AMOUNT-SIGN             PIC X(01).
+000370     88  PFX-AMOUNT-NEGATIVE            VALUE '-'.
+000380     88  PFX-AMOUNT-POSITIVE            VALUE '+'.
+000390 05  PFX-AMOUNT-VERIFY-WHOLE     PIC 9(7).
+000400 05  PFX-AMOUNT-VERIFY-CENTS     PIC 9(2).
+000410 05  FILLER                      PIC X(34).
