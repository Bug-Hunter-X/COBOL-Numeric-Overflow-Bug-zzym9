@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------*
+000110*  DL100AMT.CPY - SHARED TRANSACTION AMOUNT FIELDS                
+000120*                                                                 
+000130*  COMMON TO EVERY PROGRAM THAT TOUCHES A TRANSACTION AMOUNT.     
+000140*  PIC 9(7)V99 IS THE SHOP-STANDARD WIDTH - DO NOT LET A          
+000150*  PROGRAM DECLARE ITS OWN COPY OF THESE FIELDS WITH A DIFFERENT  
+000160*  PICTURE.  A PIC 9(5)V99 COPY OF WS-AMOUNT IS WHAT SILENTLY     
+000170*  TRUNCATED LARGE TRANSACTIONS BEFORE THIS COPYBOOK EXISTED.     
+000180*                                                                 
+000190*  MODIFICATION HISTORY                                           
+000200*  -------- ---- -------------------------------------------------
+000210*  08/08/26 RH   PULLED OUT OF DL100AMT.CBL SO OTHER PROGRAMS     
+000220*                CAN SHARE THE SAME PICTURE CLAUSE.               
+000230*----------------------------------------------------------------*
+000240 01  WS-AMOUNT                   PIC 9(7)V99 VALUE ZEROES.
+000250 01  WS-AMOUNT-CHECK             PIC 9(7)V99.
